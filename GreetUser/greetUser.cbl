@@ -1,35 +1,556 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GREET-USER.
-       
-       ENVIRONMENT DIVISION.
-       
-       CONFIGURATION SECTION.
-       
-       INPUT-OUTPUT SECTION.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       
-       WORKING-STORAGE SECTION.
-       77 NAME PIC A(20).
-       
-       PROCEDURE DIVISION.
-       
-       MAIN-PROCEDURE.
-           
-           PERFORM USER-GREET 5 TIMES.
-               
-               STOP RUN.  USER-GREET.
-           
-               
-               DISPLAY "ENTER YOUR NAME:"
-               ACCEPT NAME.
-               DISPLAY "hello "NAME.
-               
-               
-               
-               
-               END PROGRAM GREET-USER.
-              
-              
-       
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GREET-USER.
+000030 AUTHOR.        R MATTINGLY.
+000040 INSTALLATION.  OPERATIONS SUPPORT.
+000050 DATE-WRITTEN.  01/05/2019.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 08/09/2026 RM   ADDED GREETLOG.DAT SO EVERY GREETING IS
+000120*                 WRITTEN OUT WITH A TIMESTAMP FOR AUDIT USE.
+000130* 08/09/2026 RM   DROVE PROCESSING FROM AN INPUT ROSTER FILE
+000140*                 (GREETIN) INSTEAD OF A HARDCODED PERFORM
+000150*                 COUNT - PROGRAM NOW HANDLES ANY SIZE RUN.
+000160* 08/09/2026 RM   ADDED NAME VALIDATION - BLANK/NON-ALPHABETIC
+000170*                 ROSTER ENTRIES ARE REJECTED AND COUNTED
+000180*                 RATHER THAN GREETED. ENTRIES NOW COME FROM
+000190*                 GREETIN RATHER THAN AN OPERATOR ACCEPT, SO A
+000200*                 BAD ENTRY IS LOGGED AND SKIPPED, NOT
+000210*                 RE-PROMPTED.
+000220* 08/09/2026 RM   ADDED CHECKPOINT/RESTART VIA GREETRST SO AN
+000230*                 ABEND MID-ROSTER DOES NOT FORCE A FULL RERUN.
+000240* 08/09/2026 RM   SWITCHED GREETIN/GREETLOG RECORDS AND THE
+000250*                 WORK AREA TO THE SHARED GREETREC COPYBOOK
+000260*                 (OPERATOR-ID, NAME, TIMESTAMP, LANG CODE).
+000270* 08/09/2026 RM   ADDED GREETAUD AUDIT TRAIL - JOB/OPERATOR
+000280*                 IDENTITY, RUN DATE/TIME, AND EACH NAME
+000290*                 PROCESSED, KEPT SEPARATE FROM GREETLOG.DAT.
+000300* 08/09/2026 RM   ADDED JCL PARM (VIA LINKAGE SECTION) TO CAP
+000310*                 HOW MANY ROSTER RECORDS A RUN WILL PROCESS -
+000320*                 A BAD OR MISSING PARM FALLS BACK TO THE
+000330*                 SHOP-STANDARD DEFAULT.
+000340* 08/09/2026 RM   ADDED GREETMSTR DUPLICATE CHECK - A NAME SEEN
+000350*                 ON A PRIOR RUN (OR EARLIER IN THIS ONE) IS NOT
+000360*                 RE-GREETED, IT IS ROUTED TO THE GREETEXC
+000370*                 EXCEPTION LISTING INSTEAD.
+000380* 08/09/2026 RM   ADDED MULTI-LANGUAGE GREETINGS VIA THE
+000390*                 GREETLANG LOOKUP TABLE, KEYED ON THE LANG-
+000400*                 CODE CARRIED IN GREETREC.  AN UNRECOGNIZED
+000410*                 OR BLANK CODE FALLS BACK TO ENGLISH "HELLO".
+000420* 08/09/2026 RM   MOVED THE GREETAUD/GREETEXC OPENS AFTER THE
+000430*                 RESTART-CHECKPOINT READ AND MADE THEM EXTEND
+000440*                 ON A RESUMED RUN SO A RESTART NO LONGER WIPES
+000450*                 THE AUDIT TRAIL OR EXCEPTION LISTING.  THE
+000460*                 END-OF-JOB CHECKPOINT RESET IS NOW CONDITIONAL
+000470*                 ON TRUE END-OF-ROSTER SO A PARM-LIMITED RUN
+000480*                 LEAVES A RESUMABLE CHECKPOINT INSTEAD OF A
+000490*                 CLEARED ONE.  ALSO BOUNDS-CHECKED THE PARM
+000500*                 LENGTH IN 1005-EDIT-PARM.
+000510* 08/09/2026 RM   REWORKED THE PARM LIMIT INTO A PER-RUN BUDGET
+000520*                 ADDED ON TOP OF ANY CHECKPOINT-RESTORED COUNT,
+000530*                 NOT A CUMULATIVE CEILING, SO A RESTART UNDER A
+000540*                 STATIC PARM STILL RESUMES PROCESSING.  THE
+000550*                 CHECKPOINT NOW WRITES AFTER EVERY RECORD SO AN
+000560*                 ABEND CAN NO LONGER REPLAY AN ALREADY-MASTERED
+000570*                 NAME AS A FALSE GREETMSTR DUPLICATE.  REJECTED
+000580*                 AND DUPLICATE NAMES NOW GET A GREETAUD RECORD
+000590*                 TOO, FLAGGED BY GA-DISPOSITION.  THE DISPLAYED
+000600*                 GREETING TEXT IS NOW TRIMMED OF ITS PADDING.
+000610*----------------------------------------------------------------
+000620*
+000630 ENVIRONMENT DIVISION.
+000640*
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER.   IBM-370.
+000670 OBJECT-COMPUTER.   IBM-370.
+000680*
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT GREETIN-FILE ASSIGN TO GREETIN
+000720         ORGANIZATION IS SEQUENTIAL.
+000730*
+000740     SELECT GREETLOG-FILE ASSIGN TO GREETLOG
+000750         ORGANIZATION IS SEQUENTIAL.
+000760*
+000770     SELECT GREETRST-FILE ASSIGN TO GREETRST
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS GR-GREETRST-STATUS.
+000800*
+000810     SELECT GREETAUD-FILE ASSIGN TO GREETAUD
+000820         ORGANIZATION IS SEQUENTIAL.
+000830*
+000840     SELECT GREETMSTR-FILE ASSIGN TO GREETMSTR
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS DYNAMIC
+000870         RECORD KEY IS GM-NAME
+000880         FILE STATUS IS GR-GREETMSTR-STATUS.
+000890*
+000900     SELECT GREETEXC-FILE ASSIGN TO GREETEXC
+000910         ORGANIZATION IS LINE SEQUENTIAL.
+000920*
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950*
+000960*----------------------------------------------------------------
+000970* GREETIN-FILE - ROSTER OF NAMES TO BE GREETED THIS RUN
+000980*----------------------------------------------------------------
+000990 FD  GREETIN-FILE
+001000     RECORDING MODE IS F.
+001010 COPY GREETREC REPLACING
+001020     ==GREET-RECORD== BY ==GREETIN-RECORD==,
+001030     ==GR-CR-OPERATOR-ID==
+001040         BY ==GI-OPERATOR-ID==,
+001050     ==GR-CR-TIMESTAMP==
+001060         BY ==GI-TIMESTAMP==,
+001070     ==GR-CR-TS-DATE==
+001080         BY ==GI-TS-DATE==,
+001090     ==GR-CR-TS-TIME==
+001100         BY ==GI-TS-TIME==,
+001110     ==GR-CR-LANG-CODE==
+001120         BY ==GI-LANG-CODE==,
+001130     ==GR-CR-NAME==
+001140         BY ==GI-NAME==.
+001150*
+001160*----------------------------------------------------------------
+001170* GREETLOG-FILE - ONE RECORD PER NAME GREETED THIS RUN
+001180*----------------------------------------------------------------
+001190 FD  GREETLOG-FILE
+001200     RECORDING MODE IS F.
+001210 COPY GREETREC REPLACING
+001220     ==GREET-RECORD== BY ==GREETLOG-RECORD==,
+001230     ==GR-CR-OPERATOR-ID==
+001240         BY ==GL-OPERATOR-ID==,
+001250     ==GR-CR-TIMESTAMP==
+001260         BY ==GL-TIMESTAMP==,
+001270     ==GR-CR-TS-DATE==
+001280         BY ==GL-TS-DATE==,
+001290     ==GR-CR-TS-TIME==
+001300         BY ==GL-TS-TIME==,
+001310     ==GR-CR-LANG-CODE==
+001320         BY ==GL-LANG-CODE==,
+001330     ==GR-CR-NAME==
+001340         BY ==GL-NAME==.
+001350*
+001360*----------------------------------------------------------------
+001370* GREETRST-FILE - CHECKPOINT/RESTART RECORD (ONE RECORD)
+001380*----------------------------------------------------------------
+001390 FD  GREETRST-FILE
+001400     RECORDING MODE IS F.
+001410 01  GREETRST-RECORD.
+001420     05  GS-RECORDS-PROCESSED      PIC 9(08).
+001430     05  FILLER                    PIC X(12).
+001440*
+001450*----------------------------------------------------------------
+001460* GREETAUD-FILE - AUDIT TRAIL, SEPARATE FROM GREETLOG.DAT
+001470*----------------------------------------------------------------
+001480 FD  GREETAUD-FILE
+001490     RECORDING MODE IS F.
+001500     COPY GREETAUD.
+001510*
+001520*----------------------------------------------------------------
+001530* GREETMSTR-FILE - INDEXED MASTER OF NAMES GREETED TO DATE,
+001540* KEYED ON NAME, SO A REPEAT NAME CAN BE RECOGNIZED ON SIGHT
+001550*----------------------------------------------------------------
+001560 FD  GREETMSTR-FILE.
+001570 01  GREETMSTR-RECORD.
+001580     05  GM-NAME                   PIC A(20).
+001590     05  GM-FIRST-GREETED-DATE     PIC 9(08).
+001600     05  FILLER                    PIC X(08).
+001610*
+001620*----------------------------------------------------------------
+001630* GREETEXC-FILE - EXCEPTION LISTING OF REPEAT NAMES
+001640*----------------------------------------------------------------
+001650 FD  GREETEXC-FILE.
+001660 01  GREETEXC-LINE                 PIC X(60).
+001670*
+001680 WORKING-STORAGE SECTION.
+001690*
+001700 COPY GREETREC REPLACING
+001710     ==GREET-RECORD== BY ==GREET-WORK-RECORD==,
+001720     ==GR-CR-OPERATOR-ID==
+001730         BY ==GR-WK-OPERATOR-ID==,
+001740     ==GR-CR-TIMESTAMP==
+001750         BY ==GR-WK-TIMESTAMP==,
+001760     ==GR-CR-TS-DATE==
+001770         BY ==GR-WK-TS-DATE==,
+001780     ==GR-CR-TS-TIME==
+001790         BY ==GR-WK-TS-TIME==,
+001800     ==GR-CR-LANG-CODE==
+001810         BY ==GR-WK-LANG-CODE==,
+001820     ==GR-CR-NAME==
+001830         BY ==GR-WK-NAME==.
+001840 77  GR-REJECT-COUNT               PIC 9(05)  VALUE ZERO.
+001850 77  GR-GREETRST-STATUS            PIC X(02).
+001860 77  GR-CHECKPOINT-INTERVAL        PIC 9(03)  VALUE 1.
+001870 77  GR-RECORDS-PROCESSED          PIC 9(08)  VALUE ZERO.
+001880 77  GR-SKIP-COUNT                 PIC 9(08)  VALUE ZERO.
+001890 77  GR-CKPT-QUOTIENT              PIC 9(08)  VALUE ZERO.
+001900 77  GR-CKPT-REMAINDER             PIC 9(08)  VALUE ZERO.
+001910*
+001920*----------------------------------------------------------------
+001930* AUDIT TRAIL WORK FIELDS
+001940*----------------------------------------------------------------
+001950 77  GR-JOB-NAME                   PIC X(08)  VALUE "GREETUSR".
+001960 77  GR-OPERATOR-ID                PIC X(08).
+001970 77  GR-DISPOSITION                PIC X(09).
+001980*
+001990*----------------------------------------------------------------
+002000* JCL PARM WORK FIELDS - HOW MANY ROSTER RECORDS THIS RUN MAY
+002010* PROCESS.  PARM IS OPTIONAL - A MISSING OR NON-NUMERIC PARM
+002020* FALLS BACK TO GR-DEFAULT-MAX-RECORDS.  GR-MAX-RECORDS-THIS-
+002030* RUN ADDS THAT LIMIT ON TOP OF WHATEVER GR-RECORDS-PROCESSED
+002040* WAS RESTORED TO FROM A CHECKPOINT, SO THE PARM ALWAYS MEANS
+002050* "THIS MANY MORE RECORDS", NOT A CUMULATIVE ACROSS RESTARTS.
+002060*----------------------------------------------------------------
+002070 77  GR-DEFAULT-MAX-RECORDS        PIC 9(07)  VALUE 9999999.
+002080 77  GR-MAX-RECORDS                PIC 9(07)  VALUE 9999999.
+002090 77  GR-MAX-RECORDS-THIS-RUN       PIC 9(09)  VALUE ZERO.
+002100 77  GR-PARM-NUMERIC-SW            PIC X(01)  VALUE "Y".
+002110     88  GR-PARM-IS-NUMERIC                    VALUE "Y".
+002120*
+002130*----------------------------------------------------------------
+002140* DUPLICATE-CHECK WORK FIELDS
+002150*----------------------------------------------------------------
+002160 77  GR-GREETMSTR-STATUS           PIC X(02).
+002170 77  GR-DUP-COUNT                  PIC 9(05)  VALUE ZERO.
+002180 77  GR-DUPLICATE-SW               PIC X(01)  VALUE "N".
+002190     88  GR-NAME-IS-DUPLICATE                  VALUE "Y".
+002200*
+002210*----------------------------------------------------------------
+002220* MULTI-LANGUAGE GREETING LOOKUP TABLE AND WORK FIELD
+002230*----------------------------------------------------------------
+002240 COPY GREETLANG.
+002250*
+002260 77  GR-GREETING-TEXT              PIC X(10).
+002270*----------------------------------------------------------------
+002280* SWITCHES
+002290*----------------------------------------------------------------
+002300 01  GR-SWITCHES.
+002310     05  GR-EOF-SW                 PIC X(01)  VALUE "N".
+002320         88  GR-END-OF-INPUT                   VALUE "Y".
+002330     05  GR-NAME-VALID-SW           PIC X(01)  VALUE "N".
+002340         88  GR-NAME-IS-VALID                  VALUE "Y".
+002350*
+002360*----------------------------------------------------------------
+002370* EXCEPTION LISTING LINE - ONE PER DUPLICATE NAME ENCOUNTERED
+002380*----------------------------------------------------------------
+002390 01  GR-EXC-LINE-WK.
+002400     05  FILLER                    PIC X(05)  VALUE SPACES.
+002410     05  GR-EXC-NAME               PIC A(20).
+002420     05  FILLER                    PIC X(05)  VALUE SPACES.
+002430     05  FILLER                    PIC X(19)
+002440         VALUE "DUPLICATE - SKIPPED".
+002450     05  FILLER                    PIC X(11)  VALUE SPACES.
+002460*
+002470*----------------------------------------------------------------
+002480* LINKAGE SECTION - THE JCL PARM FIELD.  STANDARD MAINFRAME
+002490* CONVENTION: A BINARY LENGTH HALFWORD FOLLOWED BY THE PARM
+002500* TEXT ITSELF, RIGHT OUT OF THE EXEC STATEMENT'S PARM=.
+002510*----------------------------------------------------------------
+002520 LINKAGE SECTION.
+002530*
+002540 01  GR-JCL-PARM.
+002550     05  GR-PARM-LENGTH            PIC S9(04) COMP.
+002560     05  GR-PARM-DATA              PIC X(07).
+002570*
+002580 PROCEDURE DIVISION USING GR-JCL-PARM.
+002590*
+002600*----------------------------------------------------------------
+002610 0000-MAIN-PROCEDURE.
+002620*----------------------------------------------------------------
+002630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002640     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+002650         UNTIL GR-END-OF-INPUT
+002660            OR GR-RECORDS-PROCESSED NOT < GR-MAX-RECORDS-THIS-RUN.
+002670     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002680     STOP RUN.
+002690*
+002700*----------------------------------------------------------------
+002710 1000-INITIALIZE.
+002720*----------------------------------------------------------------
+002730     OPEN INPUT  GREETIN-FILE.
+002740*
+002750     PERFORM 1005-EDIT-PARM THRU 1005-EXIT.
+002760*
+002770     DISPLAY "USER" UPON ENVIRONMENT-NAME.
+002780     ACCEPT GR-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+002790     IF GR-OPERATOR-ID = SPACES
+002800         MOVE "UNKNOWN " TO GR-OPERATOR-ID
+002810     END-IF.
+002820*
+002830     PERFORM 1007-OPEN-MASTER THRU 1007-EXIT.
+002840*
+002850*    READ THE RESTART CHECKPOINT FIRST SO WE KNOW BEFORE OPENING
+002860*    A SINGLE OUTPUT FILE WHETHER THIS IS A FRESH RUN OR A
+002870*    RESUMPTION - GREETLOG, GREETAUD, AND GREETEXC ALL HAVE TO
+002880*    EXTEND (NOT TRUNCATE) ON A RESUMED RUN OR THE AUDIT TRAIL
+002890*    AND EXCEPTION LISTING FOR THE RECORDS ALREADY PROCESSED
+002900*    BEFORE THE ABEND ARE LOST.
+002910     OPEN INPUT GREETRST-FILE.
+002920     IF GR-GREETRST-STATUS = "00"
+002930         READ GREETRST-FILE
+002940         MOVE GS-RECORDS-PROCESSED TO GR-SKIP-COUNT
+002950         MOVE GS-RECORDS-PROCESSED TO GR-RECORDS-PROCESSED
+002960         CLOSE GREETRST-FILE
+002970     ELSE
+002980         MOVE ZERO TO GR-SKIP-COUNT
+002990     END-IF.
+003000*
+003010*    THE PARM LIMIT IS A PER-RUN BUDGET, NOT A CUMULATIVE
+003020*    CEILING - ADD IT TO WHATEVER GR-RECORDS-PROCESSED WAS
+003030*    JUST RESTORED TO FROM THE CHECKPOINT SO A RESTART UNDER
+003040*    THE SAME STATIC PARM STILL PROCESSES UP TO GR-MAX-
+003050*    RECORDS MORE ROSTER RECORDS THIS RUN.
+003060     ADD GR-RECORDS-PROCESSED GR-MAX-RECORDS
+003070         GIVING GR-MAX-RECORDS-THIS-RUN.
+003080*
+003090     IF GR-SKIP-COUNT > ZERO
+003100         OPEN EXTEND GREETLOG-FILE
+003110         OPEN EXTEND GREETAUD-FILE
+003120         OPEN EXTEND GREETEXC-FILE
+003130         DISPLAY "RESUMING AFTER CHECKPOINT - SKIPPING "
+003140             GR-SKIP-COUNT " ROSTER RECORDS"
+003150         PERFORM 1100-SKIP-PROCESSED-RECORD THRU 1100-EXIT
+003160             GR-SKIP-COUNT TIMES
+003170     ELSE
+003180         OPEN OUTPUT GREETLOG-FILE
+003190         OPEN OUTPUT GREETAUD-FILE
+003200         OPEN OUTPUT GREETEXC-FILE
+003210     END-IF.
+003220*
+003230     IF NOT GR-END-OF-INPUT
+003240         READ GREETIN-FILE
+003250             AT END
+003260                 SET GR-END-OF-INPUT TO TRUE
+003270         END-READ
+003280     END-IF.
+003290*
+003300 1000-EXIT.
+003310     EXIT.
+003320*
+003330*----------------------------------------------------------------
+003340 1005-EDIT-PARM.
+003350*----------------------------------------------------------------
+003360     MOVE GR-DEFAULT-MAX-RECORDS TO GR-MAX-RECORDS.
+003370     IF GR-PARM-LENGTH > ZERO
+003380         MOVE "Y" TO GR-PARM-NUMERIC-SW
+003390         IF GR-PARM-LENGTH > LENGTH OF GR-PARM-DATA
+003400             MOVE "N" TO GR-PARM-NUMERIC-SW
+003410         ELSE
+003420             IF GR-PARM-DATA (1 : GR-PARM-LENGTH) IS NOT NUMERIC
+003430                 MOVE "N" TO GR-PARM-NUMERIC-SW
+003440             END-IF
+003450         END-IF
+003460         IF GR-PARM-IS-NUMERIC
+003470             MOVE GR-PARM-DATA (1 : GR-PARM-LENGTH)
+003480                 TO GR-MAX-RECORDS
+003490         ELSE
+003500             DISPLAY "INVALID PARM - " GR-PARM-DATA
+003510             DISPLAY "USING DEFAULT RECORD LIMIT OF "
+003520                 GR-DEFAULT-MAX-RECORDS
+003530         END-IF
+003540     END-IF.
+003550*
+003560 1005-EXIT.
+003570     EXIT.
+003580*
+003590*----------------------------------------------------------------
+003600 1007-OPEN-MASTER.
+003610*----------------------------------------------------------------
+003620     OPEN I-O GREETMSTR-FILE.
+003630     IF GR-GREETMSTR-STATUS = "35"
+003640         OPEN OUTPUT GREETMSTR-FILE
+003650         CLOSE GREETMSTR-FILE
+003660         OPEN I-O GREETMSTR-FILE
+003670     END-IF.
+003680*
+003690 1007-EXIT.
+003700     EXIT.
+003710*
+003720*----------------------------------------------------------------
+003730 1100-SKIP-PROCESSED-RECORD.
+003740*----------------------------------------------------------------
+003750     READ GREETIN-FILE
+003760         AT END
+003770             SET GR-END-OF-INPUT TO TRUE.
+003780*
+003790 1100-EXIT.
+003800     EXIT.
+003810*
+003820*----------------------------------------------------------------
+003830 2000-PROCESS-ROSTER.
+003840*----------------------------------------------------------------
+003850     MOVE GI-OPERATOR-ID TO GR-WK-OPERATOR-ID.
+003860     MOVE GI-NAME         TO GR-WK-NAME.
+003870     MOVE GI-LANG-CODE    TO GR-WK-LANG-CODE.
+003880     PERFORM 2050-VALIDATE-NAME THRU 2050-EXIT.
+003890     IF GR-NAME-IS-VALID
+003900         PERFORM 2075-CHECK-DUPLICATE THRU 2075-EXIT
+003910         IF GR-NAME-IS-DUPLICATE
+003920             PERFORM 2080-WRITE-EXCEPTION THRU 2080-EXIT
+003930         ELSE
+003940             PERFORM 2100-USER-GREET THRU 2100-EXIT
+003950         END-IF
+003960     ELSE
+003970         ADD 1 TO GR-REJECT-COUNT
+003980         DISPLAY "REJECTED ROSTER ENTRY: " GR-WK-NAME
+003990         MOVE "REJECTED " TO GR-DISPOSITION
+004000         PERFORM 2150-WRITE-AUDIT-RECORD THRU 2150-EXIT
+004010     END-IF.
+004020*
+004030     ADD 1 TO GR-RECORDS-PROCESSED.
+004040     DIVIDE GR-RECORDS-PROCESSED BY GR-CHECKPOINT-INTERVAL
+004050         GIVING GR-CKPT-QUOTIENT
+004060         REMAINDER GR-CKPT-REMAINDER.
+004070     IF GR-CKPT-REMAINDER = ZERO
+004080         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+004090     END-IF.
+004100*
+004110     READ GREETIN-FILE
+004120         AT END
+004130             SET GR-END-OF-INPUT TO TRUE.
+004140*
+004150 2000-EXIT.
+004160     EXIT.
+004170*
+004180*----------------------------------------------------------------
+004190 2200-WRITE-CHECKPOINT.
+004200*----------------------------------------------------------------
+004210     OPEN OUTPUT GREETRST-FILE.
+004220     MOVE GR-RECORDS-PROCESSED TO GS-RECORDS-PROCESSED.
+004230     WRITE GREETRST-RECORD.
+004240     CLOSE GREETRST-FILE.
+004250*
+004260 2200-EXIT.
+004270     EXIT.
+004280*
+004290*----------------------------------------------------------------
+004300 2050-VALIDATE-NAME.
+004310*----------------------------------------------------------------
+004320     SET GR-NAME-IS-VALID TO TRUE.
+004330     IF GR-WK-NAME = SPACES
+004340         MOVE "N" TO GR-NAME-VALID-SW
+004350     ELSE
+004360         IF GR-WK-NAME NOT ALPHABETIC
+004370             MOVE "N" TO GR-NAME-VALID-SW
+004380         END-IF
+004390     END-IF.
+004400*
+004410 2050-EXIT.
+004420     EXIT.
+004430*
+004440*----------------------------------------------------------------
+004450 2075-CHECK-DUPLICATE.
+004460*----------------------------------------------------------------
+004470     MOVE "N" TO GR-DUPLICATE-SW.
+004480     MOVE GR-WK-NAME TO GM-NAME.
+004490     READ GREETMSTR-FILE
+004500         KEY IS GM-NAME
+004510         INVALID KEY
+004520             MOVE ZERO TO GM-FIRST-GREETED-DATE
+004530             ACCEPT GM-FIRST-GREETED-DATE FROM DATE YYYYMMDD
+004540             WRITE GREETMSTR-RECORD
+004550         NOT INVALID KEY
+004560             SET GR-NAME-IS-DUPLICATE TO TRUE
+004570     END-READ.
+004580*
+004590 2075-EXIT.
+004600     EXIT.
+004610*
+004620*----------------------------------------------------------------
+004630 2080-WRITE-EXCEPTION.
+004640*----------------------------------------------------------------
+004650     ADD 1 TO GR-DUP-COUNT.
+004660     MOVE GR-WK-NAME TO GR-EXC-NAME.
+004670     WRITE GREETEXC-LINE FROM GR-EXC-LINE-WK.
+004680     MOVE "DUPLICATE" TO GR-DISPOSITION.
+004690     PERFORM 2150-WRITE-AUDIT-RECORD THRU 2150-EXIT.
+004700*
+004710 2080-EXIT.
+004720     EXIT.
+004730*
+004740*----------------------------------------------------------------
+004750 2090-LOOKUP-GREETING.
+004760*----------------------------------------------------------------
+004770     MOVE "hello     " TO GR-GREETING-TEXT.
+004780     SET GR-LANG-IDX TO 1.
+004790     SEARCH GR-LANG-ENTRY
+004800         AT END
+004810             MOVE "hello     " TO GR-GREETING-TEXT
+004820         WHEN GR-LANG-CODE-TBL (GR-LANG-IDX) = GR-WK-LANG-CODE
+004830             MOVE GR-LANG-GREETING (GR-LANG-IDX)
+004840                 TO GR-GREETING-TEXT
+004850     END-SEARCH.
+004860*
+004870 2090-EXIT.
+004880     EXIT.
+004890*
+004900*----------------------------------------------------------------
+004910 2100-USER-GREET.
+004920*----------------------------------------------------------------
+004930     PERFORM 2090-LOOKUP-GREETING THRU 2090-EXIT.
+004940     DISPLAY FUNCTION TRIM(GR-GREETING-TEXT) " " GR-WK-NAME.
+004950*
+004960     ACCEPT GR-WK-TS-DATE FROM DATE YYYYMMDD.
+004970     ACCEPT GR-WK-TS-TIME FROM TIME.
+004980*
+004990     MOVE GR-WK-OPERATOR-ID    TO GL-OPERATOR-ID.
+005000     MOVE GR-WK-NAME           TO GL-NAME.
+005010     MOVE GR-WK-TS-DATE        TO GL-TS-DATE.
+005020     MOVE GR-WK-TS-TIME        TO GL-TS-TIME.
+005030     MOVE GR-WK-LANG-CODE      TO GL-LANG-CODE.
+005040     WRITE GREETLOG-RECORD.
+005050*
+005060     MOVE "GREETED  " TO GR-DISPOSITION.
+005070     PERFORM 2150-WRITE-AUDIT-RECORD THRU 2150-EXIT.
+005080*
+005090 2100-EXIT.
+005100     EXIT.
+005110*
+005120*----------------------------------------------------------------
+005130 2150-WRITE-AUDIT-RECORD.
+005140*----------------------------------------------------------------
+005150     MOVE GR-JOB-NAME          TO GA-JOB-NAME.
+005160     MOVE GR-OPERATOR-ID       TO GA-OPERATOR-ID.
+005170     ACCEPT GA-RUN-DATE FROM DATE YYYYMMDD.
+005180     ACCEPT GA-RUN-TIME FROM TIME.
+005190     MOVE GR-WK-NAME           TO GA-NAME.
+005200     MOVE GR-DISPOSITION       TO GA-DISPOSITION.
+005210     WRITE GREET-AUDIT-RECORD.
+005220*
+005230 2150-EXIT.
+005240     EXIT.
+005250*
+005260*----------------------------------------------------------------
+005270 9000-TERMINATE.
+005280*----------------------------------------------------------------
+005290     DISPLAY "TOTAL REJECTED ENTRIES: " GR-REJECT-COUNT.
+005300     DISPLAY "TOTAL DUPLICATE NAMES: " GR-DUP-COUNT.
+005310*
+005320*    THE ROSTER ONLY RAN TO COMPLETION IF THE LOOP STOPPED ON
+005330*    END-OF-INPUT - CLEAR THE CHECKPOINT SO THE NEXT RUN STARTS
+005340*    A NEW ROSTER FROM THE BEGINNING.  IF THE LOOP INSTEAD
+005350*    STOPPED BECAUSE IT HIT THE PARM RECORD LIMIT, THE ROSTER IS
+005360*    NOT DONE - LEAVE THE CHECKPOINT AT THE CURRENT COUNT SO THE
+005370*    NEXT RUN RESUMES RATHER THAN REPROCESSING ALREADY-GREETED
+005380*    NAMES AS FALSE DUPLICATES.
+005390     IF GR-END-OF-INPUT
+005400         MOVE ZERO TO GR-RECORDS-PROCESSED
+005410     END-IF.
+005420     OPEN OUTPUT GREETRST-FILE.
+005430     MOVE GR-RECORDS-PROCESSED TO GS-RECORDS-PROCESSED.
+005440     WRITE GREETRST-RECORD.
+005450     CLOSE GREETRST-FILE.
+005460*
+005470     CLOSE GREETIN-FILE.
+005480     CLOSE GREETLOG-FILE.
+005490     CLOSE GREETAUD-FILE.
+005500     CLOSE GREETMSTR-FILE.
+005510     CLOSE GREETEXC-FILE.
+005520*
+005530 9000-EXIT.
+005540     EXIT.
+005550*
+005560 END PROGRAM GREET-USER.
