@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000200* GREETREC
+000300*----------------------------------------------------------------
+000400* SHARED GREETING RECORD LAYOUT.  COPY THIS MEMBER (WITH
+000500* REPLACING TO RETARGET THE GR-CR- PREFIX AND THE 01-LEVEL
+000600* NAME) ANYWHERE A PROGRAM NEEDS TO READ, WRITE, OR WORK WITH
+000700* A GREETING ENTRY SO EVERY PROGRAM AGREES ON ITS SHAPE.
+000800*
+000900* 08/09/2026 RM   INITIAL VERSION - OPERATOR-ID, NAME,
+001000*                 TIMESTAMP, LANGUAGE CODE.
+001100*----------------------------------------------------------------
+001200 01  GREET-RECORD.
+001300     05  GR-CR-OPERATOR-ID         PIC X(08).
+001400     05  GR-CR-NAME                PIC A(20).
+001500     05  GR-CR-TIMESTAMP.
+001600         10  GR-CR-TS-DATE         PIC 9(08).
+001700         10  GR-CR-TS-TIME         PIC 9(08).
+001800     05  GR-CR-LANG-CODE           PIC X(02).
+001900     05  FILLER                    PIC X(02).
