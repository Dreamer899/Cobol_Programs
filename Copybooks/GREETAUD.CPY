@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* GREETAUD
+000300*----------------------------------------------------------------
+000400* AUDIT TRAIL RECORD - ONE RECORD PER NAME PROCESSED, CARRYING
+000500* THE JOB/OPERATOR IDENTITY AND RUN DATE/TIME SO A GREETING
+000600* CAN BE TRACED BACK TO WHO WAS AT THE CONSOLE.  KEPT SEPARATE
+000700* FROM GREETREC/GREETLOG.DAT - THIS IS A COMPLIANCE RECORD,
+000800* NOT A PLAIN GREETING LOG.
+000900*
+001000* 08/09/2026 RM   INITIAL VERSION.
+001050* 08/09/2026 RM   ADDED GA-DISPOSITION SO A REJECTED OR
+001060*                 DUPLICATE NAME LEAVES A TRACE HERE TOO,
+001070*                 NOT JUST A NAME THAT WAS ACTUALLY GREETED.
+001100*----------------------------------------------------------------
+001200 01  GREET-AUDIT-RECORD.
+001300     05  GA-JOB-NAME               PIC X(08).
+001400     05  GA-OPERATOR-ID            PIC X(08).
+001500     05  GA-RUN-DATE               PIC 9(08).
+001600     05  GA-RUN-TIME               PIC 9(08).
+001700     05  GA-NAME                   PIC A(20).
+001800     05  GA-DISPOSITION            PIC X(09).
