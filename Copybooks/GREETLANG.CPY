@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* GREETLANG
+000300*----------------------------------------------------------------
+000400* STATIC LANGUAGE-CODE-TO-GREETING LOOKUP TABLE.  COPY THIS
+000500* MEMBER INTO WORKING-STORAGE WHEREVER A PROGRAM NEEDS TO TURN
+000600* A GREETREC LANG-CODE INTO GREETING TEXT.  THE ENTRY DATA IS
+000700* CARRIED AS FILLER LITERALS AND REDEFINED AS AN INDEXED TABLE
+000800* SO THE VALUES ARE BUILT AT COMPILE TIME, NOT LOADED FROM A
+000900* FILE AT RUN TIME.
+001000*
+001100* TO ADD A LANGUAGE, ADD ANOTHER FILLER LINE BELOW (KEEPING THE
+001200* 02-CHARACTER CODE AND 10-CHARACTER GREETING TEXT) AND BUMP
+001300* THE OCCURS COUNT ON GR-LANG-ENTRY TO MATCH.
+001400*
+001500* 08/09/2026 RM   INITIAL VERSION - EN/SP/FR/DE/IT.
+001600*----------------------------------------------------------------
+001700 01  GR-LANG-TABLE-DATA.
+001800     05  FILLER            PIC X(12) VALUE "ENhello     ".
+001900     05  FILLER            PIC X(12) VALUE "SPhola      ".
+002000     05  FILLER            PIC X(12) VALUE "FRbonjour   ".
+002100     05  FILLER            PIC X(12) VALUE "DEhallo     ".
+002200     05  FILLER            PIC X(12) VALUE "ITciao      ".
+002300*
+002400 01  GR-LANG-TABLE REDEFINES GR-LANG-TABLE-DATA.
+002500     05  GR-LANG-ENTRY             OCCURS 5 TIMES
+002600                                   INDEXED BY GR-LANG-IDX.
+002700         10  GR-LANG-CODE-TBL      PIC X(02).
+002800         10  GR-LANG-GREETING      PIC X(10).
