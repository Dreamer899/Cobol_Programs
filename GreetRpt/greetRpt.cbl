@@ -0,0 +1,210 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GREET-RPT.
+000030 AUTHOR.        R MATTINGLY.
+000040 INSTALLATION.  OPERATIONS SUPPORT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 08/09/2026 RM   INITIAL VERSION - SUMMARIZES GREETLOG.DAT
+000120*                 FOR THE SHIFT SUPERVISOR: TOTAL GREETED,
+000130*                 RUN DATE, AND A DETAIL LINE PER NAME.
+000135* 08/09/2026 RM   SWITCHED THE GREETLOG RECORD TO THE SHARED
+000136*                 GREETREC COPYBOOK.
+000140*----------------------------------------------------------------
+000150*
+000160 ENVIRONMENT DIVISION.
+000170*
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210*
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT GREETLOG-FILE ASSIGN TO GREETLOG
+000250         ORGANIZATION IS SEQUENTIAL.
+000260*
+000270     SELECT GREETRPT-FILE ASSIGN TO GREETRPT
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320*
+000330*----------------------------------------------------------------
+000340* GREETLOG-FILE - INPUT, ONE RECORD PER NAME GREETED
+000350*----------------------------------------------------------------
+000360 FD  GREETLOG-FILE
+000370     RECORDING MODE IS F.
+000385     COPY GREETREC REPLACING
+000386         ==GREET-RECORD== BY ==GREETLOG-RECORD==,
+000387         ==GR-CR-OPERATOR-ID==
+000388             BY ==GL-OPERATOR-ID==,
+000389         ==GR-CR-TIMESTAMP==
+000391             BY ==GL-TIMESTAMP==,
+000392         ==GR-CR-TS-DATE==
+000393             BY ==GL-TS-DATE==,
+000394         ==GR-CR-TS-TIME==
+000396             BY ==GL-TS-TIME==,
+000397         ==GR-CR-LANG-CODE==
+000398             BY ==GL-LANG-CODE==,
+000399         ==GR-CR-NAME==
+000400             BY ==GL-NAME==.
+000420*
+000430*----------------------------------------------------------------
+000440* GREETRPT-FILE - PRINT OUTPUT
+000450*----------------------------------------------------------------
+000460 FD  GREETRPT-FILE
+000470     RECORDING MODE IS F.
+000480 01  GREETRPT-LINE                PIC X(80).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*
+000520 01  GR-SWITCHES.
+000530     05  GR-EOF-SW                 PIC X(01)  VALUE "N".
+000540         88  GR-END-OF-LOG                     VALUE "Y".
+000550*
+000560 01  GR-COUNTERS.
+000570     05  GR-TOTAL-GREETED          PIC 9(05)  VALUE ZERO.
+000580     05  GR-LINE-COUNT             PIC 9(02)  VALUE ZERO.
+000590     05  GR-PAGE-COUNT             PIC 9(03)  VALUE ZERO.
+000600*
+000610 01  GR-LINES-PER-PAGE             PIC 9(02)  VALUE 20.
+000620*
+000630 01  GR-RUN-DATE.
+000640     05  GR-RD-YEAR                PIC 9(04).
+000650     05  GR-RD-MONTH               PIC 9(02).
+000660     05  GR-RD-DAY                 PIC 9(02).
+000670*
+000680 01  GR-RUN-DATE-EDIT.
+000690     05  GR-RDE-MONTH              PIC 9(02).
+000700     05  FILLER                    PIC X(01)  VALUE "/".
+000710     05  GR-RDE-DAY                PIC 9(02).
+000720     05  FILLER                    PIC X(01)  VALUE "/".
+000730     05  GR-RDE-YEAR               PIC 9(04).
+000740*
+000750 01  GR-HEADING-1.
+000760     05  FILLER                    PIC X(27)  VALUE SPACES.
+000770     05  FILLER                    PIC X(26)
+000780         VALUE "GREETING SUMMARY REPORT".
+000790     05  FILLER                    PIC X(07)  VALUE " PAGE ".
+000800     05  GR-H1-PAGE                PIC ZZ9.
+000810     05  FILLER                    PIC X(17)  VALUE SPACES.
+000820*
+000830 01  GR-HEADING-2.
+000840     05  FILLER                    PIC X(10)  VALUE "RUN DATE: ".
+000850     05  GR-H2-RUN-DATE            PIC X(10).
+000860     05  FILLER                    PIC X(60)  VALUE SPACES.
+000870*
+000880 01  GR-HEADING-3.
+000890     05  FILLER                    PIC X(05)  VALUE SPACES.
+000900     05  FILLER                    PIC X(20)  VALUE "NAME".
+000910     05  FILLER                    PIC X(16)  VALUE "TIMESTAMP".
+000920     05  FILLER                    PIC X(39)  VALUE SPACES.
+000930*
+000940 01  GR-DETAIL-LINE.
+000950     05  FILLER                    PIC X(05)  VALUE SPACES.
+000960     05  GR-DL-NAME                PIC A(20).
+000970     05  FILLER                    PIC X(01)  VALUE SPACES.
+000980     05  GR-DL-TIMESTAMP           PIC X(16).
+000990     05  FILLER                    PIC X(38)  VALUE SPACES.
+001000*
+001010 01  GR-TOTAL-LINE.
+001020     05  FILLER                    PIC X(05)  VALUE SPACES.
+001030     05  FILLER                    PIC X(17)
+001040         VALUE "TOTAL GREETED: ".
+001050     05  GR-TL-TOTAL               PIC ZZZZ9.
+001060     05  FILLER                    PIC X(53)  VALUE SPACES.
+001070*
+001080 PROCEDURE DIVISION.
+001090*
+001100*----------------------------------------------------------------
+001110 0000-MAIN-PROCEDURE.
+001120*----------------------------------------------------------------
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001140     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+001150         UNTIL GR-END-OF-LOG.
+001160     PERFORM 8000-PRINT-TOTAL THRU 8000-EXIT.
+001170     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001180     STOP RUN.
+001190*
+001200*----------------------------------------------------------------
+001210 1000-INITIALIZE.
+001220*----------------------------------------------------------------
+001230     OPEN INPUT  GREETLOG-FILE.
+001240     OPEN OUTPUT GREETRPT-FILE.
+001250*
+001260     ACCEPT GR-RUN-DATE FROM DATE YYYYMMDD.
+001270     MOVE GR-RD-MONTH TO GR-RDE-MONTH.
+001280     MOVE GR-RD-DAY   TO GR-RDE-DAY.
+001290     MOVE GR-RD-YEAR  TO GR-RDE-YEAR.
+001300     MOVE GR-RUN-DATE-EDIT TO GR-H2-RUN-DATE.
+001310*
+001320     PERFORM 3000-PRINT-HEADINGS THRU 3000-EXIT.
+001330*
+001340     READ GREETLOG-FILE
+001350         AT END
+001360             SET GR-END-OF-LOG TO TRUE.
+001370*
+001380 1000-EXIT.
+001390     EXIT.
+001400*
+001410*----------------------------------------------------------------
+001420 2000-PROCESS-LOG.
+001430*----------------------------------------------------------------
+001440     IF GR-LINE-COUNT NOT < GR-LINES-PER-PAGE
+001450         PERFORM 3000-PRINT-HEADINGS THRU 3000-EXIT
+001460     END-IF.
+001470*
+001480     MOVE GL-NAME      TO GR-DL-NAME.
+001490     MOVE GL-TIMESTAMP TO GR-DL-TIMESTAMP.
+001500     WRITE GREETRPT-LINE FROM GR-DETAIL-LINE.
+001510     ADD 1 TO GR-LINE-COUNT.
+001520     ADD 1 TO GR-TOTAL-GREETED.
+001530*
+001540     READ GREETLOG-FILE
+001550         AT END
+001560             SET GR-END-OF-LOG TO TRUE.
+001570*
+001580 2000-EXIT.
+001590     EXIT.
+001600*
+001610*----------------------------------------------------------------
+001620 3000-PRINT-HEADINGS.
+001630*----------------------------------------------------------------
+001640     ADD 1 TO GR-PAGE-COUNT.
+001650     MOVE GR-PAGE-COUNT TO GR-H1-PAGE.
+001660     MOVE ZERO TO GR-LINE-COUNT.
+001670*
+001680     IF GR-PAGE-COUNT > 1
+001690         WRITE GREETRPT-LINE FROM GR-HEADING-1
+001700             AFTER ADVANCING PAGE
+001710     ELSE
+001720         WRITE GREETRPT-LINE FROM GR-HEADING-1
+001730     END-IF.
+001740     WRITE GREETRPT-LINE FROM GR-HEADING-2.
+001750     WRITE GREETRPT-LINE FROM GR-HEADING-3.
+001760*
+001770 3000-EXIT.
+001780     EXIT.
+001790*
+001800*----------------------------------------------------------------
+001810 8000-PRINT-TOTAL.
+001820*----------------------------------------------------------------
+001830     MOVE GR-TOTAL-GREETED TO GR-TL-TOTAL.
+001840     WRITE GREETRPT-LINE FROM GR-TOTAL-LINE.
+001850*
+001860 8000-EXIT.
+001870     EXIT.
+001880*
+001890*----------------------------------------------------------------
+001900 9000-TERMINATE.
+001910*----------------------------------------------------------------
+001920     CLOSE GREETLOG-FILE.
+001930     CLOSE GREETRPT-FILE.
+001940*
+001950 9000-EXIT.
+001960     EXIT.
+001970*
+001980 END PROGRAM GREET-RPT.
